@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRBATCH.
+       AUTHOR. LEGACY-SYSTEMS-DEPT.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * NIGHTLY BULK-ENROLLMENT BATCH JOB                              *
+      * READS A SEQUENTIAL NEWUSER TRANSACTION FEED (USERNAME/PASSWORD *
+      * PAIRS) AND RUNS EACH THROUGH THE SAME DUPLICATE CHECK AS       *
+      * USERMGMT'S REGISTER-USER, AGAINST THE SHARED USER-MASTER FILE. *
+      * RUNS UNATTENDED UNDER ITS OWN JCL STEP - NO ACCEPT PROMPTS.    *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWUSER-FILE ASSIGN TO "NEWUSERS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NU-STATUS.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USER-NAME
+               FILE STATUS IS WS-UM-STATUS.
+           SELECT USERAUDIT-FILE ASSIGN TO "USERAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWUSER-FILE.
+           COPY "nurrec.cpy".
+
+       FD  USER-MASTER-FILE.
+           COPY "usrrec.cpy".
+
+       FD  USERAUDIT-FILE.
+           COPY "audrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-NU-STATUS            PIC XX VALUE "00".
+       01  WS-UM-STATUS            PIC XX VALUE "00".
+       01  WS-AUD-STATUS           PIC XX VALUE "00".
+
+       01  WS-ACCEPTED-COUNT       PIC 9(6) VALUE 0.
+       01  WS-REJECTED-COUNT       PIC 9(6) VALUE 0.
+       01  WS-REJECTED-WEAK-COUNT  PIC 9(6) VALUE 0.
+       01  WS-TOTAL-REJECTED       PIC 9(6) VALUE 0.
+       01  WS-TOTAL-COUNT          PIC 9(6) VALUE 0.
+
+       01  WS-CURRENT-DATETIME     PIC X(21).
+       01  WS-AUDIT-ACTION         PIC X(10) VALUE "REGISTER".
+       01  WS-AUDIT-RESULT         PIC X(7).
+       01  WS-AUDIT-TOKEN          PIC 9(6) VALUE 0.
+       01  WS-TODAY                PIC 9(8).
+
+      * PASSWORD COMPLEXITY CHECK - SAME RULE AS USERMGMT'S
+      * REGISTER-USER/CHANGE-PASSWORD (SEE REQ 007): AT LEAST 8
+      * CHARACTERS WITH AT LEAST ONE DIGIT.
+       01  WS-PW-MIN-LENGTH        PIC 99 VALUE 8.
+       01  WS-PW-LENGTH            PIC 99.
+       01  WS-PW-HAS-DIGIT         PIC 9 VALUE 0.
+       01  WS-PW-VALID             PIC 9 VALUE 0.
+       01  WS-PW-CHAR-IDX          PIC 99.
+       01  WS-PW-ONE-CHAR          PIC X.
+       01  WS-PW-CANDIDATE         PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       MAIN-ROUTINE.
+           PERFORM OPEN-BATCH-FILES
+           PERFORM PROCESS-TRANSACTIONS
+               UNTIL WS-NU-STATUS = "10"
+           PERFORM PRINT-ENROLLMENT-REPORT
+           CLOSE NEWUSER-FILE
+           CLOSE USER-MASTER-FILE
+           CLOSE USERAUDIT-FILE
+           STOP RUN.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT NEWUSER-FILE
+      * THE FEED IS A ROUTINE OPS DEPENDENCY - FAIL WITH A CLEAR
+      * MESSAGE INSTEAD OF READING A FILE THAT NEVER OPENED IF
+      * TONIGHT'S NEWUSERS FILE HASN'T LANDED YET.
+           IF WS-NU-STATUS NOT = "00"
+               DISPLAY "ERROR: NEWUSERS FEED NOT FOUND (STATUS "
+                   WS-NU-STATUS "). ABORTING RUN."
+               STOP RUN
+           END-IF
+           OPEN I-O USER-MASTER-FILE
+           IF WS-UM-STATUS NOT = "00"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF
+           OPEN EXTEND USERAUDIT-FILE
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT USERAUDIT-FILE
+               CLOSE USERAUDIT-FILE
+               OPEN EXTEND USERAUDIT-FILE
+           END-IF
+           READ NEWUSER-FILE.
+
+      * FEEDS ONE TRANSACTION THROUGH THE SAME DUPLICATE-CHECK LOGIC
+      * REGISTER-USER USES, BUT AS A KEYED LOOKUP AGAINST THE SHARED
+      * USER-MASTER FILE INSTEAD OF A TABLE SCAN.
+       PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE NU-USERNAME TO UM-USER-NAME
+           READ USER-MASTER-FILE
+               KEY IS UM-USER-NAME
+               INVALID KEY
+      * REJECT WEAK PASSWORDS THE SAME WAY REGISTER-USER DOES BEFORE
+      * EVER WRITING THE RECORD (SEE REQ 007).
+                   MOVE NU-PASSWORD TO WS-PW-CANDIDATE
+                   PERFORM CHECK-PASSWORD-COMPLEXITY
+                   IF WS-PW-VALID = 1
+                       PERFORM ACCEPT-NEW-USER
+                   ELSE
+                       PERFORM REJECT-WEAK-PASSWORD
+                   END-IF
+               NOT INVALID KEY
+                   PERFORM REJECT-NEW-USER
+           END-READ
+           READ NEWUSER-FILE.
+
+      * SAME COMPLEXITY RULE AS USERMGMT'S CHECK-PASSWORD-COMPLEXITY
+      * (SEE REQ 007) - CALLER MOVES THE CANDIDATE PASSWORD INTO
+      * WS-PW-CANDIDATE BEFORE CALLING.
+       CHECK-PASSWORD-COMPLEXITY.
+           MOVE 0 TO WS-PW-HAS-DIGIT
+           MOVE 0 TO WS-PW-VALID
+      * TRIM IN PLACE FIRST SO THE LENGTH COMPUTED BELOW LINES UP WITH
+      * THE CHARACTERS THE SCAN LOOP ACTUALLY INDEXES - OTHERWISE A
+      * CANDIDATE WITH LEADING SPACES WOULD HAVE ITS LENGTH COMPUTED
+      * FROM THE TRIMMED VALUE BUT GET SCANNED FROM THE UNTRIMMED ONE,
+      * SHIFTING THE WINDOW AND MISSING CHARACTERS AT THE TAIL.
+           MOVE FUNCTION TRIM(WS-PW-CANDIDATE) TO WS-PW-CANDIDATE
+           COMPUTE WS-PW-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PW-CANDIDATE))
+           PERFORM VARYING WS-PW-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-PW-CHAR-IDX > WS-PW-LENGTH
+               MOVE WS-PW-CANDIDATE(WS-PW-CHAR-IDX:1) TO WS-PW-ONE-CHAR
+               IF WS-PW-ONE-CHAR >= "0" AND WS-PW-ONE-CHAR <= "9"
+                   MOVE 1 TO WS-PW-HAS-DIGIT
+               END-IF
+           END-PERFORM
+           IF WS-PW-LENGTH >= WS-PW-MIN-LENGTH AND WS-PW-HAS-DIGIT = 1
+               MOVE 1 TO WS-PW-VALID
+           END-IF.
+
+       ACCEPT-NEW-USER.
+           MOVE NU-USERNAME TO UM-USER-NAME
+           MOVE NU-PASSWORD TO UM-USER-PASSWORD
+           MOVE 1 TO UM-USER-ACTIVE
+           MOVE 0 TO UM-FAILED-ATTEMPTS
+      * STAMP TODAY AS THE PASSWORD'S SET DATE SO LOGIN-USER'S AGING
+      * CHECK (REQ 007) HAS A REAL BASELINE INSTEAD OF ZEROS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-TODAY
+           MOVE WS-TODAY TO UM-PASSWORD-CHANGED
+      * AN INVALID KEY READ DOESN'T REFRESH THE FD RECORD BUFFER, SO
+      * WITHOUT THIS A NEW ACCOUNT WOULD INHERIT UM-IS-ADMIN FROM
+      * WHATEVER UNRELATED RECORD WAS LAST SUCCESSFULLY READ (E.G. A
+      * PRIOR DUPLICATE-ADMIN ROW EARLIER IN THE SAME FEED).
+           MOVE 0 TO UM-IS-ADMIN
+           WRITE USER-MASTER-RECORD
+           ADD 1 TO WS-ACCEPTED-COUNT
+           DISPLAY "ACCEPTED: " NU-USERNAME
+           MOVE "SUCCESS" TO WS-AUDIT-RESULT
+           PERFORM WRITE-BATCH-AUDIT-RECORD.
+
+       REJECT-NEW-USER.
+           ADD 1 TO WS-REJECTED-COUNT
+           DISPLAY "REJECTED (DUPLICATE): " NU-USERNAME
+           MOVE "FAILURE" TO WS-AUDIT-RESULT
+           PERFORM WRITE-BATCH-AUDIT-RECORD.
+
+       REJECT-WEAK-PASSWORD.
+           ADD 1 TO WS-REJECTED-WEAK-COUNT
+           DISPLAY "REJECTED (WEAK PASSWORD): " NU-USERNAME
+           MOVE "FAILURE" TO WS-AUDIT-RESULT
+           PERFORM WRITE-BATCH-AUDIT-RECORD.
+
+       WRITE-BATCH-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:14) TO AUD-TIMESTAMP
+           MOVE NU-USERNAME TO AUD-USERNAME
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION
+           MOVE WS-AUDIT-TOKEN TO AUD-TOKEN
+           MOVE WS-AUDIT-RESULT TO AUD-RESULT
+           WRITE AUDIT-RECORD.
+
+       PRINT-ENROLLMENT-REPORT.
+           COMPUTE WS-TOTAL-REJECTED =
+               WS-REJECTED-COUNT + WS-REJECTED-WEAK-COUNT
+           DISPLAY "========================================".
+           DISPLAY "  NIGHTLY BULK ENROLLMENT REPORT        ".
+           DISPLAY "========================================".
+           DISPLAY "TRANSACTIONS READ:     " WS-TOTAL-COUNT.
+           DISPLAY "ACCEPTED:              " WS-ACCEPTED-COUNT.
+           DISPLAY "REJECTED (DUPLICATE):  " WS-REJECTED-COUNT.
+           DISPLAY "REJECTED (WEAK PASSWORD):" WS-REJECTED-WEAK-COUNT.
+           DISPLAY "TOTAL REJECTED:        " WS-TOTAL-REJECTED.
+           DISPLAY "========================================".
