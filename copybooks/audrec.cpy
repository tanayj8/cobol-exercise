@@ -0,0 +1,10 @@
+      ***************************************************************
+      * AUDIT TRAIL RECORD - ONE ROW PER REGISTRATION, LOGIN, OR     *
+      * PASSWORD CHANGE ATTEMPT (SUCCESS OR FAILURE).                *
+      ***************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(14).
+           05  AUD-USERNAME            PIC X(20).
+           05  AUD-ACTION              PIC X(10).
+           05  AUD-TOKEN               PIC 9(6).
+           05  AUD-RESULT              PIC X(7).
