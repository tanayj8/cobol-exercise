@@ -0,0 +1,7 @@
+      ***************************************************************
+      * NEW-USER TRANSACTION RECORD - ONE ROW PER HR BULK-ENROLLMENT *
+      * FEED ENTRY (USERNAME/PASSWORD PAIR).                         *
+      ***************************************************************
+       01  NEWUSER-RECORD.
+           05  NU-USERNAME             PIC X(20).
+           05  NU-PASSWORD             PIC X(20).
