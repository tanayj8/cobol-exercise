@@ -0,0 +1,20 @@
+      ***************************************************************
+      * USER MASTER RECORD LAYOUT - SHARED BY USERMGMT AND ANY       *
+      * PROGRAM THAT READS/WRITES THE USER-MASTER FILE.              *
+      * KEYED ON UM-USER-NAME.                                       *
+      ***************************************************************
+       01  USER-MASTER-RECORD.
+           05  UM-USER-NAME            PIC X(20).
+           05  UM-USER-PASSWORD        PIC X(20).
+      *    0 = INACTIVE, 1 = ACTIVE, 2 = LOCKED (3 FAILED LOGINS)
+           05  UM-USER-ACTIVE          PIC 9 VALUE 0.
+           05  UM-FAILED-ATTEMPTS      PIC 9 VALUE 0.
+      *    DATE (YYYYMMDD) THE PASSWORD WAS LAST SET - USED TO FORCE A
+      *    CHANGE ONCE IT GOES STALE (SEE REQ 007).
+           05  UM-PASSWORD-CHANGED     PIC 9(8) VALUE 0.
+      *    1 = ACCOUNT MAY PERFORM ADMIN FUNCTIONS (E.G.
+      *    ADMIN-UNLOCK-ACCOUNT) - SEE REQ 003. NO INTERACTIVE MENU
+      *    PATH SETS THIS; IT'S TURNED ON FOR AN ACCOUNT THE SAME
+      *    OUT-OF-BAND WAY THE REST OF THIS FILE IS MAINTAINED BEFORE
+      *    USERMGMT EVER RUNS (DATA SETUP, NOT A PROGRAM FUNCTION).
+           05  UM-IS-ADMIN             PIC 9 VALUE 0.
