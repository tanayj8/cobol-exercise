@@ -0,0 +1,23 @@
+      ***************************************************************
+      * AUTHENTICATION SUBPROGRAM INTERFACE - SHARED LINKAGE LAYOUT   *
+      * FOR "CALL ""USRAUTH""..." (SEE REQ 009). ANY PROGRAM THAT     *
+      * NEEDS TO VERIFY A USERNAME/PASSWORD AGAINST USER-MASTER-FILE  *
+      * COPIES THIS INTO ITS OWN LINKAGE SECTION INSTEAD OF           *
+      * DUPLICATING THE CREDENTIAL-CHECK LOGIC.                       *
+      ***************************************************************
+       01  AUTH-REQUEST.
+           05  AUTH-REQ-USERNAME       PIC X(20).
+           05  AUTH-REQ-PASSWORD       PIC X(20).
+
+       01  AUTH-RESPONSE.
+      *    "00" = AUTHENTICATED, "01" = BAD PASSWORD,
+      *    "02" = USERNAME NOT FOUND, "03" = ACCOUNT LOCKED
+           05  AUTH-RESP-STATUS        PIC XX.
+               88  AUTH-OK             VALUE "00".
+               88  AUTH-BAD-PASSWORD   VALUE "01".
+               88  AUTH-NOT-FOUND      VALUE "02".
+               88  AUTH-LOCKED         VALUE "03".
+      *    SET TO 1 ON A SUCCESSFUL AUTHENTICATION WHEN THE PASSWORD
+      *    IS OVER 90 DAYS OLD - THE CALLER DECIDES WHAT TO DO ABOUT
+      *    IT (SEE REQ 007).
+           05  AUTH-RESP-PW-EXPIRED    PIC 9 VALUE 0.
