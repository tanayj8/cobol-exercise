@@ -0,0 +1,11 @@
+      ***************************************************************
+      * CHECKPOINT/RESTART MARKER RECORD - HOLDS THE ONE TRANSACTION  *
+      * THAT WAS IN FLIGHT WHEN THE PROGRAM LAST SHUT DOWN. A RECORD  *
+      * STILL MARKED "BUSY" ON THE NEXT STARTUP MEANS THE PRIOR RUN   *
+      * ABENDED BEFORE THE TRANSACTION FINISHED (SEE REQ 008).        *
+      ***************************************************************
+       01  RESTART-RECORD.
+           05  RST-TIMESTAMP           PIC X(14).
+           05  RST-TRANSACTION         PIC X(10).
+           05  RST-USERNAME            PIC X(20).
+           05  RST-STATUS              PIC X(4).
