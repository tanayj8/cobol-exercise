@@ -0,0 +1,6 @@
+      ***************************************************************
+      * HR TERMINATIONS FEED RECORD - ONE TERMINATED EMPLOYEE ID PER  *
+      * ROW, MATCHED AGAINST USER-MASTER-FILE BY USERNAME.            *
+      ***************************************************************
+       01  HR-TERM-RECORD.
+           05  HR-EMPLOYEE-ID          PIC X(20).
