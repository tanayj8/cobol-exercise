@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRAUTH.
+       AUTHOR. LEGACY-SYSTEMS-DEPT.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * CALLABLE AUTHENTICATION SUBPROGRAM                             *
+      * VERIFIES A USERNAME/PASSWORD AGAINST THE SHARED USER-MASTER   *
+      * FILE SO OTHER PROGRAMS DON'T HAVE TO REIMPLEMENT USERMGMT'S   *
+      * LOGIN-USER LOGIC (LOCKOUT AT 3 FAILURES, 90-DAY PASSWORD      *
+      * AGING) TO AUTHENTICATE AGAINST THE SAME USER STORE (REQ 009). *
+      * CALL "USRAUTH" USING AUTH-REQUEST, AUTH-RESPONSE (SEE         *
+      * copybooks/authif.cpy FOR THE LINKAGE LAYOUT).                 *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USER-NAME
+               FILE STATUS IS WS-UM-STATUS.
+      * SAME SECURITY AUDIT TRAIL USERMGMT'S LOGIN-USER WRITES TO
+      * (REQ 001) - A CALL THROUGH THIS SUBPROGRAM MUST SHOW UP IN
+      * THE SAME "WHO TRIED TO LOG INTO THIS ACCOUNT" TRAIL (REQ 009).
+           SELECT USERAUDIT-FILE ASSIGN TO "USERAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY "usrrec.cpy".
+
+       FD  USERAUDIT-FILE.
+           COPY "audrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-UM-STATUS            PIC XX VALUE "00".
+       01  WS-AUD-STATUS           PIC XX VALUE "00".
+       01  WS-CURRENT-DATETIME     PIC X(21).
+       01  WS-TODAY-DATE           PIC 9(8).
+       01  WS-PW-AGE-DAYS          PIC S9(8).
+       01  WS-PW-MAX-AGE-DAYS      PIC 9(4) VALUE 90.
+       01  WS-AUDIT-ACTION         PIC X(10) VALUE "LOGIN".
+       01  WS-AUDIT-RESULT         PIC X(7).
+       01  WS-AUDIT-TOKEN          PIC 9(6) VALUE 0.
+
+       LINKAGE SECTION.
+           COPY "authif.cpy".
+
+       PROCEDURE DIVISION USING AUTH-REQUEST, AUTH-RESPONSE.
+
+       MAIN-ROUTINE.
+           PERFORM OPEN-USER-MASTER
+           PERFORM OPEN-AUDIT-TRAIL
+           PERFORM AUTHENTICATE-USER
+           CLOSE USER-MASTER-FILE
+           CLOSE USERAUDIT-FILE
+           GOBACK.
+
+      * OPEN FOR THIS ONE CALL, CREATING THE FILE ON FIRST USE THE
+      * SAME WAY USERMGMT'S OPEN-USER-MASTER DOES - A SUBPROGRAM IS A
+      * SEPARATE COMPILATION UNIT SO IT CAN'T SHARE USERMGMT'S ALREADY
+      * -OPEN FILE HANDLE, IT OPENS AND CLOSES ITS OWN PER CALL.
+       OPEN-USER-MASTER.
+           OPEN I-O USER-MASTER-FILE
+           IF WS-UM-STATUS NOT = "00"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF.
+
+      * OPEN THE SAME AUDIT TRAIL USERMGMT'S LOGIN-USER APPENDS TO
+      * (REQ 001), CREATING IT ON FIRST USE THE SAME WAY
+      * OPEN-AUDIT-TRAIL DOES THERE - EVERY CALL THROUGH THIS
+      * SUBPROGRAM OPENS AND CLOSES ITS OWN HANDLE, SAME AS
+      * OPEN-USER-MASTER ABOVE.
+       OPEN-AUDIT-TRAIL.
+           OPEN EXTEND USERAUDIT-FILE
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT USERAUDIT-FILE
+               CLOSE USERAUDIT-FILE
+               OPEN EXTEND USERAUDIT-FILE
+           END-IF.
+
+      * SAME CREDENTIAL-CHECK AND LOCKOUT RULES AS USERMGMT'S
+      * LOGIN-USER (REQ 003), PLUS THE 90-DAY PASSWORD AGING FLAG
+      * (REQ 007), REPORTED BACK THROUGH AUTH-RESPONSE INSTEAD OF
+      * DISPLAY/SESSION-TABLE SINCE THIS PROGRAM HAS NO UI OF ITS OWN.
+       AUTHENTICATE-USER.
+           MOVE "01" TO AUTH-RESP-STATUS
+           MOVE 0 TO AUTH-RESP-PW-EXPIRED
+           MOVE AUTH-REQ-USERNAME TO UM-USER-NAME
+           READ USER-MASTER-FILE
+               KEY IS UM-USER-NAME
+               INVALID KEY
+                   MOVE "02" TO AUTH-RESP-STATUS
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUTH-AUDIT-RECORD
+               NOT INVALID KEY
+                   IF UM-USER-ACTIVE = 2
+                       MOVE "03" TO AUTH-RESP-STATUS
+                       MOVE "FAILURE" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUTH-AUDIT-RECORD
+                   ELSE
+                       IF UM-USER-PASSWORD = AUTH-REQ-PASSWORD
+                           AND UM-USER-ACTIVE = 1
+                           MOVE "00" TO AUTH-RESP-STATUS
+                           MOVE 0 TO UM-FAILED-ATTEMPTS
+                           PERFORM CHECK-PASSWORD-AGE
+                           REWRITE USER-MASTER-RECORD
+                           MOVE "SUCCESS" TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUTH-AUDIT-RECORD
+                       ELSE
+                           IF UM-USER-ACTIVE = 1
+                               ADD 1 TO UM-FAILED-ATTEMPTS
+                               IF UM-FAILED-ATTEMPTS >= 3
+                                   MOVE 2 TO UM-USER-ACTIVE
+                                   MOVE "03" TO AUTH-RESP-STATUS
+                               ELSE
+                                   MOVE "01" TO AUTH-RESP-STATUS
+                               END-IF
+                               REWRITE USER-MASTER-RECORD
+                           ELSE
+                               MOVE "01" TO AUTH-RESP-STATUS
+                           END-IF
+                           MOVE "FAILURE" TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUTH-AUDIT-RECORD
+                       END-IF
+                   END-IF
+           END-READ.
+
+      * APPEND ONE ROW TO THE SHARED AUDIT TRAIL (SEE REQ 001), SAME
+      * LAYOUT AND "LOGIN" ACTION USERMGMT'S LOGIN-USER WRITES SO BOTH
+      * PATHS SHOW UP TOGETHER IN A SECURITY REVIEW. NO SESSION TOKEN
+      * EXISTS AT THIS LAYER SO AUD-TOKEN IS ALWAYS ZERO.
+       WRITE-AUTH-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:14) TO AUD-TIMESTAMP
+           MOVE AUTH-REQ-USERNAME TO AUD-USERNAME
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION
+           MOVE WS-AUDIT-TOKEN TO AUD-TOKEN
+           MOVE WS-AUDIT-RESULT TO AUD-RESULT
+           WRITE AUDIT-RECORD.
+
+      * SET AUTH-RESP-PW-EXPIRED IF UM-PASSWORD-CHANGED IS OVER
+      * WS-PW-MAX-AGE-DAYS OLD. A ZERO CHANGE-DATE PREDATES REQ 007
+      * TRACKING AND IS GRANDFATHERED IN, MATCHING LOGIN-USER.
+       CHECK-PASSWORD-AGE.
+           IF UM-PASSWORD-CHANGED NOT = 0
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+               MOVE WS-CURRENT-DATETIME(1:8) TO WS-TODAY-DATE
+               COMPUTE WS-PW-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                   FUNCTION INTEGER-OF-DATE(UM-PASSWORD-CHANGED)
+               IF WS-PW-AGE-DAYS > WS-PW-MAX-AGE-DAYS
+                   MOVE 1 TO AUTH-RESP-PW-EXPIRED
+               END-IF
+           END-IF.
