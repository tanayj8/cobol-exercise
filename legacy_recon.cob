@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USRRECON.
+       AUTHOR. LEGACY-SYSTEMS-DEPT.
+       DATE-WRITTEN. 2026-08-08.
+      *****************************************************************
+      * DAILY RECONCILIATION REPORT                                   *
+      * CROSS-CHECKS THE HR TERMINATIONS FEED AGAINST USER-MASTER-FILE *
+      * AND LISTS EVERY TERMINATED EMPLOYEE WHOSE ACCOUNT IS STILL     *
+      * ACTIVE - THESE SHOULD HAVE BEEN DEACTIVATED BY AN ADMIN BUT    *
+      * WEREN'T.                                                       *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-TERM-FILE ASSIGN TO "HRTERMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-STATUS.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USER-NAME
+               FILE STATUS IS WS-UM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HR-TERM-FILE.
+           COPY "hrtrec.cpy".
+
+       FD  USER-MASTER-FILE.
+           COPY "usrrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-HR-STATUS            PIC XX VALUE "00".
+       01  WS-UM-STATUS            PIC XX VALUE "00".
+
+       01  WS-TERMS-CHECKED        PIC 9(6) VALUE 0.
+       01  WS-EXCEPTION-COUNT      PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-ROUTINE.
+           PERFORM OPEN-RECON-FILES
+           PERFORM PRINT-REPORT-HEADER
+           READ HR-TERM-FILE
+           PERFORM CHECK-ONE-TERMINATION
+               UNTIL WS-HR-STATUS = "10"
+           PERFORM PRINT-REPORT-FOOTER
+           CLOSE HR-TERM-FILE
+           CLOSE USER-MASTER-FILE
+           STOP RUN.
+
+       OPEN-RECON-FILES.
+      * THE HR FEED IS A ROUTINE OPS DEPENDENCY - FAIL WITH A CLEAR
+      * MESSAGE INSTEAD OF READING A FILE THAT NEVER OPENED IF
+      * TODAY'S HRTERMS FILE HASN'T LANDED YET.
+           OPEN INPUT HR-TERM-FILE
+           IF WS-HR-STATUS NOT = "00"
+               DISPLAY "ERROR: HRTERMS FEED NOT FOUND (STATUS "
+                   WS-HR-STATUS "). ABORTING RUN."
+               STOP RUN
+           END-IF
+      * CREATE USER-MASTER-FILE ON FIRST USE, SAME AS EVERY OTHER
+      * PROGRAM THAT TOUCHES IT - THIS REPORT CAN BE SCHEDULED BEFORE
+      * USERMGMT HAS EVER BEEN RUN.
+           OPEN INPUT USER-MASTER-FILE
+           IF WS-UM-STATUS NOT = "00"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN INPUT USER-MASTER-FILE
+           END-IF.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY "========================================".
+           DISPLAY "  DAILY TERMINATION RECONCILIATION       ".
+           DISPLAY "========================================".
+           DISPLAY "EXCEPTIONS (TERMINATED BUT STILL ACTIVE):".
+
+      * LOOK UP ONE HR TERMINATION BY THE SAME KEY USER-MASTER-FILE
+      * USES, AND FLAG IT IF THE ACCOUNT IS STILL MARKED ACTIVE.
+       CHECK-ONE-TERMINATION.
+           ADD 1 TO WS-TERMS-CHECKED
+           MOVE HR-EMPLOYEE-ID TO UM-USER-NAME
+           READ USER-MASTER-FILE
+               KEY IS UM-USER-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF UM-USER-ACTIVE = 1
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                       DISPLAY "  " HR-EMPLOYEE-ID
+                           " - TERMINATED BUT ACCOUNT STILL ACTIVE"
+                   END-IF
+           END-READ
+           READ HR-TERM-FILE.
+
+       PRINT-REPORT-FOOTER.
+           DISPLAY "========================================".
+           DISPLAY "TERMINATIONS CHECKED: " WS-TERMS-CHECKED.
+           DISPLAY "EXCEPTIONS FOUND:     " WS-EXCEPTION-COUNT.
+           DISPLAY "========================================".
