@@ -1,5 +1,4 @@
-cobol
-      IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. USERMGMT.
        AUTHOR. LEGACY-SYSTEMS-DEPT.
        DATE-WRITTEN. 1987-03-15.
@@ -12,16 +11,60 @@ cobol
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * PERMANENT USER STORE - SURVIVES BETWEEN RUNS (SEE REQ 000)
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USER-NAME
+               FILE STATUS IS WS-UM-STATUS.
+      * SECURITY AUDIT TRAIL - APPENDED TO, NEVER OVERWRITTEN (REQ 001)
+           SELECT USERAUDIT-FILE ASSIGN TO "USERAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+      * CHECKPOINT/RESTART MARKER - REWRITTEN AT THE START AND END OF
+      * EVERY TRANSACTION SO A CRASH MID-TRANSACTION CAN BE DETECTED
+      * AND REPORTED ON THE NEXT STARTUP (SEE REQ 008).
+           SELECT RESTART-FILE ASSIGN TO "USRCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY "usrrec.cpy".
+
+       FD  USERAUDIT-FILE.
+           COPY "audrec.cpy".
+
+       FD  RESTART-FILE.
+           COPY "rstrec.cpy".
+
        WORKING-STORAGE SECTION.
-       
-      * USER DATABASE - FIXED ARRAY (MAX 100 USERS)
-       01  USER-TABLE.
-           05  USER-ENTRY OCCURS 100 TIMES INDEXED BY USER-IDX.
-               10  USER-NAME           PIC X(20).
-               10  USER-PASSWORD       PIC X(20).
-               10  USER-ACTIVE         PIC 9 VALUE 0.
+
+      * THE USER DATABASE IS THE INDEXED USER-MASTER-FILE ITSELF -
+      * REGISTER-USER, LOGIN-USER, CHANGE-PASSWORD, AND
+      * ADMIN-UNLOCK-ACCOUNT ALL DO KEYED READS/REWRITES AGAINST IT
+      * DIRECTLY INSTEAD OF SCANNING AN IN-MEMORY TABLE, SO THERE IS NO
+      * FIXED ROW LIMIT (SEE REQ 006; SUPERSEDES THE REQ 000 LOAD-INTO-
+      * TABLE APPROACH NOW THAT THE 100-USER CAP IS GONE).
+
+       01  WS-LOGIN-LOCKED         PIC 9 VALUE 0.
+
+       01  WS-UM-STATUS            PIC XX VALUE "00".
+       01  WS-AUD-STATUS           PIC XX VALUE "00".
+       01  WS-RST-STATUS           PIC XX VALUE "00".
+       01  WS-AUDIT-ACTION         PIC X(10).
+       01  WS-AUDIT-RESULT         PIC X(7).
+       01  WS-CURRENT-DATETIME     PIC X(21).
+
+      * CHECKPOINT SCRATCH FIELDS - CALLER MOVES THE TRANSACTION TYPE
+      * AND IDENTIFYING USERNAME IN HERE BEFORE PERFORM
+      * WRITE-CHECKPOINT-START (SEE REQ 008).
+       01  WS-CKPT-ACTION          PIC X(10).
+       01  WS-CKPT-USERNAME        PIC X(20).
       
       * SESSION TOKENS - FIXED ARRAY (MAX 50 SESSIONS)
        01  SESSION-TABLE.
@@ -29,11 +72,38 @@ cobol
                10  SESSION-TOKEN       PIC 9(6).
                10  SESSION-USER        PIC X(20).
                10  SESSION-ACTIVE      PIC 9 VALUE 0.
-       
+      *        DATE (YYYYMMDD) AND TIME (HHMMSS) OF THE SESSION'S
+      *        LAST USE, FOR IDLE TIMEOUT CHECKS (SEE REQ 004). KEPT
+      *        AS TWO FIELDS RATHER THAN ONE YYYYMMDDHHMMSS SO
+      *        CHECK-SESSION-IDLE CAN FEED THE DATE PORTION STRAIGHT
+      *        TO FUNCTION INTEGER-OF-DATE, THE SAME WAY
+      *        CHECK-PASSWORD-AGE ALREADY DOES FOR
+      *        UM-PASSWORD-CHANGED (REQ 007).
+               10  SESSION-LAST-DATE   PIC 9(8) VALUE 0.
+               10  SESSION-LAST-TIME   PIC 9(6) VALUE 0.
+
+      * HOW LONG A SESSION MAY SIT IDLE BEFORE A TOKEN LOOKUP TREATS
+      * IT AS EXPIRED.
+       01  WS-SESSION-TIMEOUT-SECS PIC 9(6) VALUE 1800.
+       01  WS-NOW-HHMMSS           PIC 9(6).
+       01  WS-NOW-HHMMSS-X REDEFINES WS-NOW-HHMMSS.
+           05  WS-NOW-HH            PIC 99.
+           05  WS-NOW-MM            PIC 99.
+           05  WS-NOW-SS            PIC 99.
+       01  WS-SESSION-LAST-USED     PIC 9(6).
+       01  WS-SESSION-LAST-USED-X REDEFINES WS-SESSION-LAST-USED.
+           05  WS-SESS-HH           PIC 99.
+           05  WS-SESS-MM           PIC 99.
+           05  WS-SESS-SS           PIC 99.
+       01  WS-NOW-SECONDS           PIC 9(7).
+       01  WS-SESSION-SECONDS       PIC 9(7).
+       01  WS-ELAPSED-DAYS          PIC S9(7).
+       01  WS-ELAPSED-SECONDS       PIC S9(9).
+       01  WS-SESSION-EXPIRED       PIC 9 VALUE 0.
+
       * COUNTERS
-       01  USER-COUNT              PIC 999 VALUE 0.
        01  SESSION-COUNT           PIC 999 VALUE 0.
-       
+
       * INPUT VARIABLES
        01  WS-USERNAME             PIC X(20).
        01  WS-PASSWORD             PIC X(20).
@@ -41,40 +111,132 @@ cobol
        01  WS-NEW-PASSWORD         PIC X(20).
        01  WS-TOKEN                PIC 9(6).
        01  WS-MENU-CHOICE          PIC 9.
+
+      * ADMIN GATE FOR ADMIN-UNLOCK-ACCOUNT (SEE REQ 003) - CHECKED
+      * AGAINST A REAL UM-IS-ADMIN ACCOUNT IN USER-MASTER-FILE (SAME AS
+      * EVERY OTHER CREDENTIAL CHECK IN THIS PROGRAM) INSTEAD OF A
+      * COMPILED-IN CONSTANT, SO THE MENU OPTION CAN'T BE USED TO
+      * SELF-UNLOCK THE VERY ACCOUNT THAT JUST TRIPPED THE LOCKOUT.
+       01  WS-ADMIN-USERNAME       PIC X(20).
+       01  WS-ADMIN-PW-ENTERED     PIC X(20).
+       01  WS-ADMIN-VERIFIED       PIC 9 VALUE 0.
        
       * STATUS FLAGS
        01  WS-USER-FOUND           PIC 9 VALUE 0.
-       01  WS-SUCCESS-FLAG         PIC 9 VALUE 0.
        01  WS-RANDOM-NUM           PIC 9(6).
-       
+
       * TEMPORARY VARIABLES
-       01  WS-LOOP-CTR             PIC 999.
        01  WS-TEMP-USER            PIC X(20).
-       
+
+      * PASSWORD AGING AND COMPLEXITY (SEE REQ 007). A PASSWORD MUST BE
+      * AT LEAST 8 CHARACTERS WITH AT LEAST ONE DIGIT, AND GOES STALE
+      * 90 DAYS AFTER IT WAS LAST SET.
+       01  WS-TODAY-DATE           PIC 9(8).
+       01  WS-PW-LAST-CHANGED      PIC 9(8).
+       01  WS-PW-AGE-DAYS          PIC S9(8).
+       01  WS-PW-MAX-AGE-DAYS      PIC 9(4) VALUE 90.
+       01  WS-PW-EXPIRED           PIC 9 VALUE 0.
+       01  WS-PW-MIN-LENGTH        PIC 99 VALUE 8.
+       01  WS-PW-LENGTH            PIC 99.
+       01  WS-PW-HAS-DIGIT         PIC 9 VALUE 0.
+       01  WS-PW-VALID             PIC 9 VALUE 0.
+       01  WS-PW-CHAR-IDX          PIC 99.
+       01  WS-PW-ONE-CHAR          PIC X.
+       01  WS-PW-CANDIDATE         PIC X(20).
+
        PROCEDURE DIVISION.
        
        MAIN-ROUTINE.
            PERFORM INITIALIZE-SYSTEM
            PERFORM DISPLAY-WELCOME
-           PERFORM MENU-LOOP UNTIL WS-MENU-CHOICE = 4
+           PERFORM MENU-LOOP UNTIL WS-MENU-CHOICE = 6
+           CLOSE USER-MASTER-FILE
+           CLOSE USERAUDIT-FILE
            STOP RUN.
-       
+
        INITIALIZE-SYSTEM.
-           MOVE 0 TO USER-COUNT
            MOVE 0 TO SESSION-COUNT
-           PERFORM VARYING USER-IDX FROM 1 BY 1 
-               UNTIL USER-IDX > 100
-               MOVE SPACES TO USER-NAME(USER-IDX)
-               MOVE SPACES TO USER-PASSWORD(USER-IDX)
-               MOVE 0 TO USER-ACTIVE(USER-IDX)
-           END-PERFORM
            PERFORM VARYING SESS-IDX FROM 1 BY 1
                UNTIL SESS-IDX > 50
                MOVE 0 TO SESSION-TOKEN(SESS-IDX)
                MOVE SPACES TO SESSION-USER(SESS-IDX)
                MOVE 0 TO SESSION-ACTIVE(SESS-IDX)
-           END-PERFORM.
-       
+               MOVE 0 TO SESSION-LAST-DATE(SESS-IDX)
+               MOVE 0 TO SESSION-LAST-TIME(SESS-IDX)
+           END-PERFORM
+           PERFORM OPEN-USER-MASTER
+           PERFORM OPEN-AUDIT-TRAIL
+           PERFORM CHECK-RESTART-RECOVERY.
+
+      * OPEN THE AUDIT TRAIL FOR APPENDING. EXTEND KEEPS EVERY PRIOR
+      * RUN'S HISTORY; IF THE FILE DOESN'T EXIST YET, CREATE IT.
+       OPEN-AUDIT-TRAIL.
+           OPEN EXTEND USERAUDIT-FILE
+           IF WS-AUD-STATUS NOT = "00"
+               OPEN OUTPUT USERAUDIT-FILE
+               CLOSE USERAUDIT-FILE
+               OPEN EXTEND USERAUDIT-FILE
+           END-IF.
+
+      * OPEN THE PERMANENT USER STORE, CREATING IT ON FIRST RUN. EVERY
+      * ACCOUNT STAYS ON THE INDEXED FILE - THERE IS NO IN-MEMORY TABLE
+      * TO LOAD IT INTO (SEE REQ 006).
+       OPEN-USER-MASTER.
+           OPEN I-O USER-MASTER-FILE
+           IF WS-UM-STATUS NOT = "00"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF.
+
+      * LOOK FOR A CHECKPOINT LEFT "BUSY" BY A PRIOR RUN THAT NEVER
+      * REACHED ITS END-OF-TRANSACTION CHECKPOINT CLEAR - THAT MEANS
+      * IT ABENDED MID-TRANSACTION. REPORT IT AND CLEAR IT SO THE
+      * OPERATOR CAN VERIFY THE ACCOUNT BEFORE RETRYING (REQ 008).
+       CHECK-RESTART-RECOVERY.
+           OPEN INPUT RESTART-FILE
+           IF WS-RST-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RST-STATUS = "BUSY"
+                           PERFORM DISPLAY-RESTART-WARNING
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+           PERFORM CLEAR-CHECKPOINT.
+
+       DISPLAY-RESTART-WARNING.
+           DISPLAY "====================================".
+           DISPLAY "RESTART RECOVERY: PRIOR RUN DID NOT FINISH".
+           DISPLAY "  TRANSACTION: " RST-TRANSACTION.
+           DISPLAY "  USERNAME:    " RST-USERNAME.
+           DISPLAY "  STARTED:     " RST-TIMESTAMP.
+           DISPLAY "  VERIFY THIS ACCOUNT BEFORE RETRYING.".
+           DISPLAY "====================================".
+
+      * MARK THE TRANSACTION NAMED IN WS-CKPT-ACTION/WS-CKPT-USERNAME
+      * AS IN FLIGHT. OVERWRITES ANY PRIOR MARKER - ONLY ONE
+      * TRANSACTION CAN BE IN FLIGHT AT A TIME IN THIS PROGRAM
+      * (SEE REQ 008).
+       WRITE-CHECKPOINT-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:14) TO RST-TIMESTAMP
+           MOVE WS-CKPT-ACTION TO RST-TRANSACTION
+           MOVE WS-CKPT-USERNAME TO RST-USERNAME
+           MOVE "BUSY" TO RST-STATUS
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      * THE CURRENT TRANSACTION FINISHED (SUCCESS OR FAILURE - EITHER
+      * WAY IT DIDN'T ABEND) SO THE CHECKPOINT IS RESET TO EMPTY.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
        DISPLAY-WELCOME.
            DISPLAY "========================================".
            DISPLAY "   USER MANAGEMENT SYSTEM v1.0         ".
@@ -87,10 +249,12 @@ cobol
            DISPLAY "1. REGISTER NEW USER".
            DISPLAY "2. LOGIN".
            DISPLAY "3. CHANGE PASSWORD".
-           DISPLAY "4. EXIT".
-           DISPLAY "ENTER CHOICE (1-4): " WITH NO ADVANCING
+           DISPLAY "4. ADMIN: UNLOCK ACCOUNT".
+           DISPLAY "5. LOGOUT".
+           DISPLAY "6. EXIT".
+           DISPLAY "ENTER CHOICE (1-6): " WITH NO ADVANCING
            ACCEPT WS-MENU-CHOICE
-           
+
            EVALUATE WS-MENU-CHOICE
                WHEN 1
                    PERFORM REGISTER-USER
@@ -99,6 +263,10 @@ cobol
                WHEN 3
                    PERFORM CHANGE-PASSWORD
                WHEN 4
+                   PERFORM ADMIN-UNLOCK-ACCOUNT
+               WHEN 5
+                   PERFORM LOGOUT-USER
+               WHEN 6
                    DISPLAY "SYSTEM SHUTDOWN..."
                WHEN OTHER
                    DISPLAY "INVALID CHOICE. TRY AGAIN."
@@ -111,30 +279,99 @@ cobol
            DISPLAY "ENTER PASSWORD: " WITH NO ADVANCING
            ACCEPT WS-PASSWORD
            
-      * CHECK IF USER ALREADY EXISTS
-           MOVE 0 TO WS-USER-FOUND
-           PERFORM VARYING USER-IDX FROM 1 BY 1
-               UNTIL USER-IDX > USER-COUNT OR WS-USER-FOUND = 1
-               IF USER-NAME(USER-IDX) = WS-USERNAME
-                   MOVE 1 TO WS-USER-FOUND
-               END-IF
-           END-PERFORM
-           
-           IF WS-USER-FOUND = 1
-               DISPLAY "ERROR: USERNAME ALREADY EXISTS!"
+           MOVE "REGISTER" TO WS-AUDIT-ACTION
+           MOVE 0 TO WS-TOKEN
+
+      * REJECT WEAK PASSWORDS BEFORE EVEN CHECKING FOR A DUPLICATE
+      * USERNAME (SEE REQ 007).
+           MOVE WS-PASSWORD TO WS-PW-CANDIDATE
+           PERFORM CHECK-PASSWORD-COMPLEXITY
+           IF WS-PW-VALID = 0
+               DISPLAY "ERROR: PASSWORD MUST BE AT LEAST "
+                   WS-PW-MIN-LENGTH " CHARACTERS AND CONTAIN A DIGIT!"
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
            ELSE
-               IF USER-COUNT < 100
-                   ADD 1 TO USER-COUNT
-                   SET USER-IDX TO USER-COUNT
-                   MOVE WS-USERNAME TO USER-NAME(USER-IDX)
-                   MOVE WS-PASSWORD TO USER-PASSWORD(USER-IDX)
-                   MOVE 1 TO USER-ACTIVE(USER-IDX)
-                   DISPLAY "SUCCESS: USER REGISTERED!"
-               ELSE
-                   DISPLAY "ERROR: USER DATABASE FULL!"
-               END-IF
+      * CHECK IF USER ALREADY EXISTS VIA A KEYED READ AGAINST
+      * USER-MASTER-FILE - NO TABLE SCAN AND NO ROW LIMIT (REQ 006).
+      * CHECKPOINT THE TRANSACTION FIRST SO A CRASH DURING THE WRITE
+      * IS DETECTED ON THE NEXT STARTUP (REQ 008).
+               PERFORM GET-TODAY-DATE
+               MOVE "REGISTER" TO WS-CKPT-ACTION
+               MOVE WS-USERNAME TO WS-CKPT-USERNAME
+               PERFORM WRITE-CHECKPOINT-START
+               MOVE WS-USERNAME TO UM-USER-NAME
+               READ USER-MASTER-FILE
+                   KEY IS UM-USER-NAME
+                   INVALID KEY
+                       MOVE WS-USERNAME TO UM-USER-NAME
+                       MOVE WS-PASSWORD TO UM-USER-PASSWORD
+                       MOVE 1 TO UM-USER-ACTIVE
+                       MOVE 0 TO UM-FAILED-ATTEMPTS
+                       MOVE WS-TODAY-DATE TO UM-PASSWORD-CHANGED
+      * AN INVALID KEY READ DOESN'T REFRESH THE FD RECORD BUFFER, SO
+      * WITHOUT THIS A NEW ACCOUNT WOULD INHERIT UM-IS-ADMIN FROM
+      * WHATEVER UNRELATED RECORD WAS LAST SUCCESSFULLY READ.
+                       MOVE 0 TO UM-IS-ADMIN
+                       WRITE USER-MASTER-RECORD
+                       DISPLAY "SUCCESS: USER REGISTERED!"
+                       MOVE "SUCCESS" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+                   NOT INVALID KEY
+                       DISPLAY "ERROR: USERNAME ALREADY EXISTS!"
+                       MOVE "FAILURE" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+               END-READ
+               PERFORM CLEAR-CHECKPOINT
            END-IF.
        
+      * ADMIN FUNCTION: RESET THE FAILED-ATTEMPT COUNTER AND REACTIVATE
+      * AN ACCOUNT LOCKED BY LOGIN-USER (SEE REQ 003). GATED BY A
+      * SECOND CREDENTIAL CHECK AGAINST A UM-IS-ADMIN ACCOUNT SO THIS
+      * MENU OPTION CAN'T BE USED TO SELF-UNLOCK THE ACCOUNT THAT JUST
+      * TRIPPED THE LOCKOUT.
+       ADMIN-UNLOCK-ACCOUNT.
+           DISPLAY "--- ADMIN: UNLOCK ACCOUNT ---".
+           DISPLAY "ENTER ADMIN USERNAME: " WITH NO ADVANCING
+           ACCEPT WS-ADMIN-USERNAME
+           DISPLAY "ENTER ADMIN PASSWORD: " WITH NO ADVANCING
+           ACCEPT WS-ADMIN-PW-ENTERED
+
+           MOVE 0 TO WS-ADMIN-VERIFIED
+           MOVE WS-ADMIN-USERNAME TO UM-USER-NAME
+           READ USER-MASTER-FILE
+               KEY IS UM-USER-NAME
+               NOT INVALID KEY
+                   IF UM-IS-ADMIN = 1
+                       AND UM-USER-ACTIVE = 1
+                       AND UM-USER-PASSWORD = WS-ADMIN-PW-ENTERED
+                       MOVE 1 TO WS-ADMIN-VERIFIED
+                   END-IF
+           END-READ
+
+           IF WS-ADMIN-VERIFIED NOT = 1
+               DISPLAY "ERROR: ADMIN CREDENTIALS INVALID!"
+           ELSE
+               DISPLAY "ENTER USERNAME TO UNLOCK: " WITH NO ADVANCING
+               ACCEPT WS-USERNAME
+
+               MOVE WS-USERNAME TO UM-USER-NAME
+               READ USER-MASTER-FILE
+                   KEY IS UM-USER-NAME
+                   INVALID KEY
+                       DISPLAY "ERROR: USERNAME NOT FOUND!"
+                   NOT INVALID KEY
+                       IF UM-USER-ACTIVE NOT = 2
+                           DISPLAY "ERROR: ACCOUNT IS NOT LOCKED!"
+                       ELSE
+                           MOVE 1 TO UM-USER-ACTIVE
+                           MOVE 0 TO UM-FAILED-ATTEMPTS
+                           REWRITE USER-MASTER-RECORD
+                           DISPLAY "SUCCESS: ACCOUNT UNLOCKED!"
+                       END-IF
+               END-READ
+           END-IF.
+
        LOGIN-USER.
            DISPLAY "--- USER LOGIN ---".
            DISPLAY "ENTER USERNAME: " WITH NO ADVANCING
@@ -142,34 +379,93 @@ cobol
            DISPLAY "ENTER PASSWORD: " WITH NO ADVANCING
            ACCEPT WS-PASSWORD
            
-      * VERIFY CREDENTIALS
+      * VERIFY CREDENTIALS VIA A KEYED READ AGAINST USER-MASTER-FILE
+      * (REQ 006). A UM-USER-ACTIVE OF 2 MEANS THE ACCOUNT IS ALREADY
+      * LOCKED FROM 3 PRIOR FAILED ATTEMPTS (SEE REQ 003).
            MOVE 0 TO WS-USER-FOUND
-           PERFORM VARYING USER-IDX FROM 1 BY 1
-               UNTIL USER-IDX > USER-COUNT OR WS-USER-FOUND = 1
-               IF USER-NAME(USER-IDX) = WS-USERNAME
-                   IF USER-PASSWORD(USER-IDX) = WS-PASSWORD
-                       IF USER-ACTIVE(USER-IDX) = 1
+           MOVE 0 TO WS-LOGIN-LOCKED
+      * CHECKPOINT THE TRANSACTION BEFORE TOUCHING USER-MASTER-FILE
+      * (SEE REQ 008).
+           MOVE "LOGIN" TO WS-CKPT-ACTION
+           MOVE WS-USERNAME TO WS-CKPT-USERNAME
+           PERFORM WRITE-CHECKPOINT-START
+           MOVE WS-USERNAME TO UM-USER-NAME
+           READ USER-MASTER-FILE
+               KEY IS UM-USER-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF UM-USER-ACTIVE = 2
+                       MOVE 1 TO WS-LOGIN-LOCKED
+                   ELSE
+                       IF UM-USER-PASSWORD = WS-PASSWORD
+                           AND UM-USER-ACTIVE = 1
                            MOVE 1 TO WS-USER-FOUND
+                           MOVE 0 TO UM-FAILED-ATTEMPTS
+                           MOVE UM-PASSWORD-CHANGED
+                               TO WS-PW-LAST-CHANGED
+                           REWRITE USER-MASTER-RECORD
+                       ELSE
+                           IF UM-USER-ACTIVE = 1
+                               ADD 1 TO UM-FAILED-ATTEMPTS
+                               IF UM-FAILED-ATTEMPTS >= 3
+                                   MOVE 2 TO UM-USER-ACTIVE
+                                   MOVE 1 TO WS-LOGIN-LOCKED
+                                   DISPLAY
+                                     "ACCOUNT LOCKED: TOO MANY FAILURES"
+                               END-IF
+                               REWRITE USER-MASTER-RECORD
+                           END-IF
                        END-IF
                    END-IF
+           END-READ
+
+      * FORCE A PASSWORD RESET RIGHT HERE IF IT HAS GONE STALE. A
+      * ZERO CHANGE-DATE MEANS THE ACCOUNT PREDATES REQ 007 TRACKING
+      * AND IS GRANDFATHERED IN RATHER THAN TREATED AS INFINITELY OLD.
+           IF WS-USER-FOUND = 1 AND WS-PW-LAST-CHANGED NOT = 0
+               PERFORM GET-TODAY-DATE
+               COMPUTE WS-PW-AGE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                   FUNCTION INTEGER-OF-DATE(WS-PW-LAST-CHANGED)
+               IF WS-PW-AGE-DAYS > WS-PW-MAX-AGE-DAYS
+                   PERFORM FORCE-PASSWORD-CHANGE
                END-IF
-           END-PERFORM
-           
-           IF WS-USER-FOUND = 1
-               PERFORM GENERATE-TOKEN
-               IF SESSION-COUNT < 50
-                   ADD 1 TO SESSION-COUNT
-                   SET SESS-IDX TO SESSION-COUNT
-                   MOVE WS-RANDOM-NUM TO SESSION-TOKEN(SESS-IDX)
-                   MOVE WS-USERNAME TO SESSION-USER(SESS-IDX)
-                   MOVE 1 TO SESSION-ACTIVE(SESS-IDX)
-                   DISPLAY "SUCCESS: LOGIN APPROVED"
-                   DISPLAY "YOUR SESSION TOKEN: " SESSION-TOKEN(SESS-IDX)
+           END-IF
+           PERFORM CLEAR-CHECKPOINT
+
+           MOVE "LOGIN" TO WS-AUDIT-ACTION
+           MOVE 0 TO WS-TOKEN
+           IF WS-LOGIN-LOCKED = 1
+               DISPLAY "ERROR: ACCOUNT LOCKED. CONTACT AN ADMIN."
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-USER-FOUND = 1
+                   PERFORM GENERATE-TOKEN
+                   IF SESSION-COUNT < 50
+                       ADD 1 TO SESSION-COUNT
+                       SET SESS-IDX TO SESSION-COUNT
+                       MOVE WS-RANDOM-NUM TO SESSION-TOKEN(SESS-IDX)
+                       MOVE WS-USERNAME TO SESSION-USER(SESS-IDX)
+                       MOVE 1 TO SESSION-ACTIVE(SESS-IDX)
+                       PERFORM STAMP-SESSION-ACTIVITY
+                       DISPLAY "SUCCESS: LOGIN APPROVED"
+                       DISPLAY "YOUR SESSION TOKEN: "
+                           SESSION-TOKEN(SESS-IDX)
+                       MOVE SESSION-TOKEN(SESS-IDX) TO WS-TOKEN
+                       MOVE "SUCCESS" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+                   ELSE
+                       DISPLAY "ERROR: SESSION TABLE FULL!"
+                       MOVE "FAILURE" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
                ELSE
-                   DISPLAY "ERROR: SESSION TABLE FULL!"
+                   DISPLAY "ERROR: INVALID CREDENTIALS!"
+                   MOVE "FAILURE" TO WS-AUDIT-RESULT
+                   PERFORM WRITE-AUDIT-RECORD
                END-IF
-           ELSE
-               DISPLAY "ERROR: INVALID CREDENTIALS!"
            END-IF.
        
        CHANGE-PASSWORD.
@@ -181,40 +477,211 @@ cobol
            DISPLAY "ENTER NEW PASSWORD: " WITH NO ADVANCING
            ACCEPT WS-NEW-PASSWORD
            
-      * VALIDATE SESSION TOKEN
+      * VALIDATE SESSION TOKEN - AN ACTIVE SESSION THAT HAS SAT IDLE
+      * PAST WS-SESSION-TIMEOUT-SECS IS EXPIRED ON THE SPOT (REQ 004).
            MOVE 0 TO WS-USER-FOUND
            MOVE SPACES TO WS-TEMP-USER
            PERFORM VARYING SESS-IDX FROM 1 BY 1
                UNTIL SESS-IDX > SESSION-COUNT OR WS-USER-FOUND = 1
                IF SESSION-TOKEN(SESS-IDX) = WS-TOKEN
                    IF SESSION-ACTIVE(SESS-IDX) = 1
-                       MOVE SESSION-USER(SESS-IDX) TO WS-TEMP-USER
-                       MOVE 1 TO WS-USER-FOUND
+                       PERFORM CHECK-SESSION-IDLE
+                       IF WS-SESSION-EXPIRED = 1
+                           MOVE 0 TO SESSION-ACTIVE(SESS-IDX)
+                           DISPLAY "ERROR: SESSION EXPIRED (IDLE)!"
+                       ELSE
+                           MOVE SESSION-USER(SESS-IDX) TO WS-TEMP-USER
+                           MOVE 1 TO WS-USER-FOUND
+                           PERFORM STAMP-SESSION-ACTIVITY
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
            
+           MOVE "PWCHANGE" TO WS-AUDIT-ACTION
+           MOVE WS-TEMP-USER TO WS-USERNAME
            IF WS-USER-FOUND = 0
                DISPLAY "ERROR: INVALID SESSION TOKEN!"
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
            ELSE
-      * FIND USER AND VERIFY OLD PASSWORD
-               MOVE 0 TO WS-SUCCESS-FLAG
-               PERFORM VARYING USER-IDX FROM 1 BY 1
-                   UNTIL USER-IDX > USER-COUNT OR WS-SUCCESS-FLAG = 1
-                   IF USER-NAME(USER-IDX) = WS-TEMP-USER
-                       IF USER-PASSWORD(USER-IDX) = WS-OLD-PASSWORD
-                           MOVE WS-NEW-PASSWORD TO USER-PASSWORD(USER-IDX)
-                           MOVE 1 TO WS-SUCCESS-FLAG
-                           DISPLAY "SUCCESS: PASSWORD CHANGED!"
+      * FIND USER AND VERIFY OLD PASSWORD VIA A KEYED READ/REWRITE
+      * AGAINST USER-MASTER-FILE (REQ 006). CHECKPOINT FIRST (REQ 008).
+               MOVE "PWCHANGE" TO WS-CKPT-ACTION
+               MOVE WS-TEMP-USER TO WS-CKPT-USERNAME
+               PERFORM WRITE-CHECKPOINT-START
+               MOVE WS-TEMP-USER TO UM-USER-NAME
+               READ USER-MASTER-FILE
+                   KEY IS UM-USER-NAME
+                   INVALID KEY
+                       DISPLAY "ERROR: USER NOT FOUND!"
+                       MOVE "FAILURE" TO WS-AUDIT-RESULT
+                       PERFORM WRITE-AUDIT-RECORD
+                   NOT INVALID KEY
+                       IF UM-USER-PASSWORD = WS-OLD-PASSWORD
+      * NEW PASSWORD MUST STILL MEET COMPLEXITY RULES (REQ 007).
+                           MOVE WS-NEW-PASSWORD TO WS-PW-CANDIDATE
+                           PERFORM CHECK-PASSWORD-COMPLEXITY
+                           IF WS-PW-VALID = 0
+                               DISPLAY "ERROR: PASSWORD MUST BE AT "
+                                   "LEAST " WS-PW-MIN-LENGTH
+                                   " CHARACTERS AND CONTAIN A DIGIT!"
+                               MOVE "FAILURE" TO WS-AUDIT-RESULT
+                               PERFORM WRITE-AUDIT-RECORD
+                           ELSE
+                               MOVE WS-NEW-PASSWORD TO UM-USER-PASSWORD
+                               PERFORM GET-TODAY-DATE
+                               MOVE WS-TODAY-DATE TO UM-PASSWORD-CHANGED
+                               REWRITE USER-MASTER-RECORD
+                               DISPLAY "SUCCESS: PASSWORD CHANGED!"
+                               MOVE "SUCCESS" TO WS-AUDIT-RESULT
+                               PERFORM WRITE-AUDIT-RECORD
+                           END-IF
                        ELSE
                            DISPLAY "ERROR: OLD PASSWORD INCORRECT!"
-                           MOVE 1 TO WS-SUCCESS-FLAG
+                           MOVE "FAILURE" TO WS-AUDIT-RESULT
+                           PERFORM WRITE-AUDIT-RECORD
                        END-IF
+               END-READ
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+      * LET A USER EXPLICITLY KILL THEIR OWN SESSION INSTEAD OF WAITING
+      * FOR THE IDLE TIMEOUT (SEE REQ 004).
+       LOGOUT-USER.
+           DISPLAY "--- LOGOUT ---".
+           DISPLAY "ENTER SESSION TOKEN: " WITH NO ADVANCING
+           ACCEPT WS-TOKEN
+
+           MOVE 0 TO WS-USER-FOUND
+           PERFORM VARYING SESS-IDX FROM 1 BY 1
+               UNTIL SESS-IDX > SESSION-COUNT OR WS-USER-FOUND = 1
+               IF SESSION-TOKEN(SESS-IDX) = WS-TOKEN
+                   IF SESSION-ACTIVE(SESS-IDX) = 1
+                       MOVE 0 TO SESSION-ACTIVE(SESS-IDX)
+                       MOVE 1 TO WS-USER-FOUND
                    END-IF
-               END-PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-USER-FOUND = 1
+               DISPLAY "SUCCESS: LOGGED OUT!"
+           ELSE
+               DISPLAY "ERROR: INVALID OR INACTIVE SESSION TOKEN!"
            END-IF.
-       
+
+      * CAPTURE THE CURRENT HHMMSS INTO WS-NOW-HHMMSS.
+       GET-CURRENT-HHMMSS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(9:6) TO WS-NOW-HHMMSS.
+
+      * CAPTURE TODAY'S DATE (YYYYMMDD) INTO WS-TODAY-DATE (REQ 007).
+       GET-TODAY-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-TODAY-DATE.
+
+      * CHECK WS-PW-CANDIDATE FOR MINIMUM LENGTH AND AT LEAST ONE
+      * DIGIT, SETTING WS-PW-VALID (SEE REQ 007). CALLER MOVES THE
+      * CANDIDATE PASSWORD INTO WS-PW-CANDIDATE BEFORE CALLING.
+       CHECK-PASSWORD-COMPLEXITY.
+           MOVE 0 TO WS-PW-HAS-DIGIT
+           MOVE 0 TO WS-PW-VALID
+      * TRIM IN PLACE FIRST SO THE LENGTH COMPUTED BELOW LINES UP WITH
+      * THE CHARACTERS THE SCAN LOOP ACTUALLY INDEXES - OTHERWISE A
+      * CANDIDATE WITH LEADING SPACES WOULD HAVE ITS LENGTH COMPUTED
+      * FROM THE TRIMMED VALUE BUT GET SCANNED FROM THE UNTRIMMED ONE,
+      * SHIFTING THE WINDOW AND MISSING CHARACTERS AT THE TAIL.
+           MOVE FUNCTION TRIM(WS-PW-CANDIDATE) TO WS-PW-CANDIDATE
+           COMPUTE WS-PW-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-PW-CANDIDATE))
+           PERFORM VARYING WS-PW-CHAR-IDX FROM 1 BY 1
+               UNTIL WS-PW-CHAR-IDX > WS-PW-LENGTH
+               MOVE WS-PW-CANDIDATE(WS-PW-CHAR-IDX:1) TO WS-PW-ONE-CHAR
+               IF WS-PW-ONE-CHAR >= "0" AND WS-PW-ONE-CHAR <= "9"
+                   MOVE 1 TO WS-PW-HAS-DIGIT
+               END-IF
+           END-PERFORM
+           IF WS-PW-LENGTH >= WS-PW-MIN-LENGTH AND WS-PW-HAS-DIGIT = 1
+               MOVE 1 TO WS-PW-VALID
+           END-IF.
+
+      * PROMPT FOR A NEW PASSWORD UNTIL IT MEETS COMPLEXITY RULES, THEN
+      * SAVE IT AND TODAY'S DATE AGAINST THE ACCOUNT ALREADY KEYED UP
+      * IN UM-USER-NAME (SEE REQ 007). CALLED FROM LOGIN-USER WHEN THE
+      * CURRENT PASSWORD HAS GONE STALE.
+       FORCE-PASSWORD-CHANGE.
+           DISPLAY "YOUR PASSWORD HAS EXPIRED (OVER "
+               WS-PW-MAX-AGE-DAYS " DAYS OLD)."
+           MOVE 0 TO WS-PW-VALID
+           PERFORM UNTIL WS-PW-VALID = 1
+               DISPLAY "ENTER NEW PASSWORD: " WITH NO ADVANCING
+               ACCEPT WS-NEW-PASSWORD
+               MOVE WS-NEW-PASSWORD TO WS-PW-CANDIDATE
+               PERFORM CHECK-PASSWORD-COMPLEXITY
+               IF WS-PW-VALID = 0
+                   DISPLAY "ERROR: PASSWORD MUST BE AT LEAST "
+                       WS-PW-MIN-LENGTH
+                       " CHARACTERS AND CONTAIN A DIGIT!"
+               END-IF
+           END-PERFORM
+           MOVE WS-USERNAME TO UM-USER-NAME
+           READ USER-MASTER-FILE
+               KEY IS UM-USER-NAME
+               NOT INVALID KEY
+                   MOVE WS-NEW-PASSWORD TO UM-USER-PASSWORD
+                   MOVE WS-TODAY-DATE TO UM-PASSWORD-CHANGED
+                   REWRITE USER-MASTER-RECORD
+           END-READ
+           DISPLAY "SUCCESS: PASSWORD UPDATED.".
+
+      * RECORD "LAST USED NOW" (DATE AND TIME) ON THE SESSION AT
+      * SESS-IDX - CALLED ON LOGIN AND ON EVERY SUCCESSFUL
+      * IDLE-TIMEOUT CHECK (REQ 004).
+       STAMP-SESSION-ACTIVITY.
+           PERFORM GET-TODAY-DATE
+           PERFORM GET-CURRENT-HHMMSS
+           MOVE WS-TODAY-DATE TO SESSION-LAST-DATE(SESS-IDX)
+           MOVE WS-NOW-HHMMSS TO SESSION-LAST-TIME(SESS-IDX).
+
+      * SET WS-SESSION-EXPIRED = 1 IF THE SESSION AT SESS-IDX HAS SAT
+      * IDLE LONGER THAN WS-SESSION-TIMEOUT-SECS. COMPARES FULL
+      * DATE+TIME (NOT JUST TIME-OF-DAY) VIA FUNCTION INTEGER-OF-DATE,
+      * THE SAME PATTERN CHECK-PASSWORD-AGE USES FOR UM-PASSWORD-
+      * CHANGED (REQ 007) - A TIME-OF-DAY-ONLY COMPARE WOULD GO
+      * NEGATIVE (AND SO NEVER EXPIRE) FOR ANY IDLE PERIOD CROSSING
+      * MIDNIGHT.
+       CHECK-SESSION-IDLE.
+           MOVE 0 TO WS-SESSION-EXPIRED
+           PERFORM GET-TODAY-DATE
+           PERFORM GET-CURRENT-HHMMSS
+           MOVE SESSION-LAST-TIME(SESS-IDX) TO WS-SESSION-LAST-USED
+           COMPUTE WS-NOW-SECONDS =
+               WS-NOW-HH * 3600 + WS-NOW-MM * 60 + WS-NOW-SS
+           COMPUTE WS-SESSION-SECONDS =
+               WS-SESS-HH * 3600 + WS-SESS-MM * 60 + WS-SESS-SS
+           COMPUTE WS-ELAPSED-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+               FUNCTION INTEGER-OF-DATE(SESSION-LAST-DATE(SESS-IDX))
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-ELAPSED-DAYS * 86400 +
+               WS-NOW-SECONDS - WS-SESSION-SECONDS
+           IF WS-ELAPSED-SECONDS > WS-SESSION-TIMEOUT-SECS
+               MOVE 1 TO WS-SESSION-EXPIRED
+           END-IF.
+
        GENERATE-TOKEN.
       * SIMPLE PSEUDO-RANDOM NUMBER (NOT CRYPTOGRAPHICALLY SECURE!)
-           COMPUTE WS-RANDOM-NUM = 
-               FUNCTION RANDOM * 900000 + 100000.
\ No newline at end of file
+           COMPUTE WS-RANDOM-NUM =
+               FUNCTION RANDOM * 900000 + 100000.
+
+      * APPEND ONE ROW TO THE AUDIT TRAIL. CALLER SETS WS-AUDIT-ACTION,
+      * WS-AUDIT-RESULT, WS-USERNAME AND (WHERE APPLICABLE) WS-TOKEN OR
+      * SESSION-TOKEN(SESS-IDX) INTO WS-TOKEN BEFORE CALLING.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:14) TO AUD-TIMESTAMP
+           MOVE WS-USERNAME TO AUD-USERNAME
+           MOVE WS-AUDIT-ACTION TO AUD-ACTION
+           MOVE WS-TOKEN TO AUD-TOKEN
+           MOVE WS-AUDIT-RESULT TO AUD-RESULT
+           WRITE AUDIT-RECORD.
